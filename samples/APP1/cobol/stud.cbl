@@ -1,77 +1,764 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STUD.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-                SELECT EMPFIL ASSIGN TO EMPFILE
-                ORGANIZATION IS SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPFIL
-            RECORDING MODE IS F.
-       01 FL-REC.
-          05 STUD-ID    PIC X(05).
-          05 FILLER    PIC X(75).
-       WORKING-STORAGE SECTION.
-       01 WS-FL-REC.
-          05 FL-STUD-ID PIC X(05).
-          05 FILLER    PIC X(75).
-
-
-       01 WS-EOF    PIC A VALUE SPACE.
-
-            EXEC SQL
-               INCLUDE SQLCA
-            END-EXEC.
-
-            EXEC SQL
-               INCLUDE DCLGENS
-            END-EXEC.
-
-       01  DCLSTUDENT.
-           10 WS-STUD-ID               PIC X(05).
-           10 WS-STUD-NAME             PIC X(30).
-           10 WS-STUD-DEPT             PIC X(10).
-
-       PROCEDURE DIVISION.
-
-            OPEN INPUT EMPFIL.
-
-            PERFORM UNTIL WS-EOF = 'Y'
-
-               READ EMPFIL INTO WS-FL-REC
-                 AT END MOVE 'Y' TO WS-EOF
-                 NOT AT END PERFORM A000-WRITE-PARA
-               END-READ
-
-            END-PERFORM.
-
-            CLOSE EMPFIL.
-            GOBACK.
-
-       A000-WRITE-PARA.
-
-             DISPLAY ' HERE'
-             MOVE FL-STUD-ID TO WS-STUD-ID
-             DISPLAY FL-STUD-ID
-             DISPLAY WS-STUD-ID
-
-             EXEC SQL
-                  SELECT  STUDID, STUDNAME, DEPARTMENT
-                    INTO  :WS-STUD-ID, :WS-STUD-NAME, :WS-STUD-DEPT
-                 FROM STUDENT
-                 WHERE STUDID = :WS-STUD-ID
-             END-EXEC.
-
-
-             EVALUATE SQLCODE
-             WHEN 100
-                  DISPLAY 'NO SUCH RECORD FOUND'
-                  MOVE +12  TO RETURN-CODE
-             WHEN 0
-                  DISPLAY 'STUD-ID: ' WS-STUD-ID
-                  DISPLAY 'STUD-NAME: ' WS-STUD-NAME
-                  MOVE 0    TO RETURN-CODE
-             WHEN OTHER
-                  DISPLAY SQLCODE
-             END-EVALUATE.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    STUD.
+000120 AUTHOR.        R HOLLOWAY.
+000130 INSTALLATION.  REGISTRAR SYSTEMS - BATCH.
+000140 DATE-WRITTEN.  01/05/2015.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*                                                                *
+000180*    MODIFICATION HISTORY                                       *
+000190*                                                                *
+000200*    DATE       INIT  DESCRIPTION                                *
+000210*    ---------  ----  ------------------------------------------ *
+000220*    05/09/2026 RH    ADD EXCPFILE - LOG UNMATCHED STUD-IDS FROM *
+000230*                     THE STUDENT SELECT INSTEAD OF JUST BUMPING *
+000240*                     RETURN-CODE.                               *
+000250*    05/09/2026 RH    ADD END-OF-JOB SUMMARY COUNTS (READ, FOUND,*
+000260*                     NOT FOUND, BY DEPARTMENT).                 *
+000270*    05/09/2026 RH    ADD CHECKPOINT/RESTART SUPPORT FOR LONG    *
+000280*                     EMPFIL RUNS.                               *
+000290*    05/09/2026 RH    VALIDATE FL-STUD-ID AHEAD OF THE STUDENT   *
+000300*                     LOOKUP, ROUTING BLANK/NON-NUMERIC IDS TO   *
+000310*                     A SEPARATE BAD-INPUT LOG.                  *
+000320*    05/09/2026 RH    REPLACE DISPLAY OUTPUT WITH A PAGE-        *
+000330*                     FORMATTED PRTFILE REPORT (HEADINGS, PAGE   *
+000340*                     BREAKS EVERY 60 LINES).                    *
+000350*    05/09/2026 RH    JOIN TO DEPARTMENT MASTER FOR THE FULL     *
+000360*                     DEPARTMENT NAME ON THE PRINTED REPORT.     *
+000370*    05/09/2026 RH    CONVERT EMPFIL TO A KSDS KEYED ON STUD-ID  *
+000380*                     AND ADD A SINGLE-ID INQUIRY MODE FOR HELP  *
+000390*                     DESK USE (PARM-DRIVEN, NO FULL BATCH SCAN).*
+000400*    05/09/2026 RH    PUT THE FL-REC FILLER TO WORK AS A         *
+000410*                     TRANSACTION CODE AND EFFECTIVE DATE SO AN  *
+000420*                     ENROLLMENT-ADD TRANSACTION LOGS TO ENRLFILE*
+000430*                     IN ADDITION TO THE USUAL STUDENT LOOKUP.   *
+000440*    08/09/2026 RH    RE-KEY EMPFIL ON STUD-ID PLUS EFF-DATE SO A*
+000450*                     STUDENT CAN CARRY MORE THAN ONE TRANSACTION*
+000460*                     ON FILE; ADD STUD-ID AS A DUPLICATES-      *
+000470*                     ALLOWED ALTERNATE KEY FOR THE INQUIRY PATH.*
+000472*    08/09/2026 RH    CHECKPOINT/RESTART NOW SAVES THE FULL       *
+000474*                     FL-KEY (NOT JUST STUD-ID), AND A RESTARTED  *
+000476*                     RUN REPOSITIONS EMPFIL WITH A KEYED START   *
+000478*                     INSTEAD OF READING PAST ALREADY-HANDLED     *
+000479*                     RECORDS ONE AT A TIME.                      *
+000480*    08/09/2026 RH    A050 NOW TESTS A WS- FLAG LATCHED BY A060   *
+000481*                     OFF THE STUDENT SELECT, NOT LIVE SQLCODE -  *
+000482*                     E000'S DEPARTMENT SELECT WAS OVERWRITING IT *
+000483*                     BEFORE A050 EVER SAW IT.                    *
+000484*    08/09/2026 RH    DROP THE UNUSED 'INQUIRY' TRANSACTION-CODE  *
+000485*                     88-LEVELS - EVERY NON-'A' CODE ALREADY      *
+000486*                     FALLS THROUGH TO THE SAME STATUS-CHECK.     *
+000487*                                                                *
+000490******************************************************************
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT EMPFIL ASSIGN TO EMPFILE
+000540            ORGANIZATION IS INDEXED
+000550            ACCESS MODE IS DYNAMIC
+000560            RECORD KEY IS FL-KEY
+000570            ALTERNATE RECORD KEY IS STUD-ID WITH DUPLICATES
+000580            FILE STATUS IS WS-EMPFIL-STATUS.
+000590
+000600     SELECT EXCPFILE ASSIGN TO EXCPFILE
+000610            ORGANIZATION IS SEQUENTIAL.
+000620
+000630     SELECT CKPTFILE ASSIGN TO CKPTFILE
+000640            ORGANIZATION IS SEQUENTIAL
+000650            FILE STATUS IS WS-CKPT-STATUS.
+000660
+000670     SELECT BADINPUT ASSIGN TO BADINPUT
+000680            ORGANIZATION IS SEQUENTIAL.
+000690
+000700     SELECT PRTFILE ASSIGN TO PRTFILE
+000710            ORGANIZATION IS SEQUENTIAL.
+000720
+000730     SELECT ENRLFILE ASSIGN TO ENRLFILE
+000740            ORGANIZATION IS SEQUENTIAL.
+000750
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  EMPFIL
+000790     RECORDING MODE IS F.
+000800 01  FL-REC.
+000810     05 FL-KEY.
+000820        10 STUD-ID           PIC X(05).
+000830        10 FL-EFF-DATE       PIC X(08).
+000840     05 FL-TRANS-CODE        PIC X(01).
+000850        88 FL-TRANS-IS-ADD          VALUE 'A'.
+000870     05 FILLER               PIC X(66).
+000880
+000890 FD  ENRLFILE
+000900     RECORDING MODE IS F.
+000910 01  ENRL-REC.
+000920     05 ENRL-STUD-ID         PIC X(05).
+000930     05 FILLER               PIC X(01).
+000940     05 ENRL-EFF-DATE        PIC X(08).
+000950     05 FILLER               PIC X(01).
+000960     05 ENRL-TIMESTAMP       PIC X(26).
+000970     05 FILLER               PIC X(39).
+000980
+000990 FD  EXCPFILE
+001000     RECORDING MODE IS F.
+001010 01  EXCP-REC.
+001020     05 EXCP-STUD-ID         PIC X(05).
+001030     05 FILLER               PIC X(01).
+001040     05 EXCP-TIMESTAMP       PIC X(26).
+001050     05 FILLER               PIC X(48).
+001060
+001070 FD  CKPTFILE
+001080     RECORDING MODE IS F.
+001090 01  CKPT-REC.
+001091     05 CKPT-REC-TYPE        PIC X(01).
+001092        88 CKPT-TYPE-CHECKPOINT      VALUE '0'.
+001093        88 CKPT-TYPE-COMPLETE        VALUE '9'.
+001095     05 CKPT-LAST-KEY.
+001096        10 CKPT-LAST-ID      PIC X(05).
+001097        10 CKPT-LAST-EFF-DATE
+001098                             PIC X(08).
+001110     05 CKPT-READ-COUNT      PIC 9(09) COMP-3.
+001120     05 FILLER               PIC X(61).
+001130
+001140 FD  BADINPUT
+001150     RECORDING MODE IS F.
+001160 01  BADIN-REC.
+001170     05 BADIN-STUD-ID        PIC X(05).
+001180     05 FILLER               PIC X(01).
+001190     05 BADIN-REASON-CODE    PIC X(01).
+001200        88 BADIN-REASON-BLANK       VALUE 'B'.
+001210        88 BADIN-REASON-NONNUMERIC  VALUE 'N'.
+001220     05 FILLER               PIC X(01).
+001230     05 BADIN-REASON-TEXT    PIC X(30).
+001240     05 FILLER               PIC X(42).
+001250
+001260 FD  PRTFILE
+001270     RECORDING MODE IS F.
+001280 01  PRT-REC                 PIC X(133).
+001290
+001300
+001310 WORKING-STORAGE SECTION.
+001320 01  WS-FL-REC.
+001330     05 WS-FL-KEY.
+001340        10 FL-STUD-ID        PIC X(05).
+001350        10 WS-FL-EFF-DATE    PIC X(08).
+001360     05 WS-FL-TRANS-CODE     PIC X(01).
+001370        88 WS-TRANS-IS-ADD          VALUE 'A'.
+001390     05 FILLER               PIC X(66).
+001400
+001410 01  WS-SWITCHES.
+001420     05 WS-EOF               PIC X(01) VALUE SPACE.
+001430        88 WS-EOF-YES               VALUE 'Y'.
+001440
+001450 01  WS-EMPFIL-STATUS         PIC X(02) VALUE SPACES.
+001460     88 WS-EMPFIL-OK                 VALUE '00'.
+001470
+001480 01  WS-CURRENT-TIMESTAMP    PIC X(26).
+001490
+001500 01  WS-SUMMARY-COUNTERS.
+001510     05 WS-CNT-READ          PIC 9(07) COMP-3 VALUE ZERO.
+001520     05 WS-CNT-FOUND         PIC 9(07) COMP-3 VALUE ZERO.
+001530     05 WS-CNT-NOTFOUND      PIC 9(07) COMP-3 VALUE ZERO.
+001540
+001550 01  WS-DEPT-TABLE.
+001560     05 WS-DEPT-COUNT-USED   PIC 9(04) COMP    VALUE ZERO.
+001570     05 WS-DEPT-ENTRY OCCURS 50 TIMES
+001580                      INDEXED BY WS-DEPT-IDX.
+001590        10 WS-DEPT-CODE      PIC X(10).
+001600        10 WS-DEPT-TALLY     PIC 9(07) COMP-3.
+001610
+001620 01  WS-DEPT-FOUND-SW        PIC X(01) VALUE 'N'.
+001630    88 WS-DEPT-FOUND               VALUE 'Y'.
+001640
+001641 01  WS-STUDENT-MATCH-SW     PIC X(01) VALUE 'N'.
+001642    88 WS-STUDENT-MATCHED           VALUE 'Y'.
+001643
+001650 01  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+001660     88 WS-CKPT-OK                  VALUE '00'.
+001670
+001680 01  WS-CKPT-EOF-SW          PIC X(01) VALUE 'N'.
+001690     88 WS-CKPT-EOF-YES              VALUE 'Y'.
+001700
+001710 01  WS-CKPT-INTERVAL        PIC 9(05) COMP-3 VALUE 1000.
+001720 01  WS-CKPT-COUNTER         PIC 9(05) COMP-3 VALUE ZERO.
+001730
+001740 01  WS-RESTART-SWITCHES.
+001750     05 WS-RESTART-SW        PIC X(01) VALUE 'N'.
+001760        88 WS-RESTART-ACTIVE        VALUE 'Y'.
+001765     05 WS-RESTART-KEY.
+001767        10 WS-RESTART-ID     PIC X(05) VALUE SPACES.
+001768        10 WS-RESTART-EFF-DATE
+001769                             PIC X(08) VALUE SPACES.
+001780
+001790 01  WS-STUDID-VALID-SW      PIC X(01) VALUE 'Y'.
+001800     88 WS-STUDID-VALID             VALUE 'Y'.
+001810
+001820 01  WS-CNT-BADINPUT         PIC 9(07) COMP-3 VALUE ZERO.
+001830
+001840 01  WS-BADIN-REASON-CODE    PIC X(01) VALUE SPACE.
+001850 01  WS-BADIN-REASON-TEXT    PIC X(30) VALUE SPACES.
+001860
+001870 01  WS-RUN-DATE              PIC X(08).
+001880 01  WS-LINES-PER-PAGE        PIC 9(02) COMP-3 VALUE 60.
+001890 01  WS-LINE-CNT              PIC 9(02) COMP-3 VALUE ZERO.
+001900 01  WS-PAGE-NO               PIC 9(04) COMP-3 VALUE ZERO.
+001910
+001920 01  WS-RPT-HEADING-1.
+001930     05 FILLER                PIC X(01) VALUE SPACE.
+001940     05 FILLER            PIC X(20) VALUE 'STUD - STUDENT LIST'.
+001950     05 FILLER                PIC X(10) VALUE SPACES.
+001960     05 FILLER                PIC X(11) VALUE 'RUN DATE: '.
+001970     05 WS-HDG-RUN-DATE       PIC X(08).
+001980     05 FILLER                PIC X(10) VALUE SPACES.
+001990     05 FILLER                PIC X(06) VALUE 'PAGE: '.
+002000     05 WS-HDG-PAGE-NO        PIC ZZZ9.
+002010     05 FILLER                PIC X(63) VALUE SPACES.
+002020
+002030 01  WS-RPT-HEADING-2.
+002040     05 FILLER                PIC X(01) VALUE SPACE.
+002050     05 FILLER                PIC X(08) VALUE 'STUD-ID'.
+002060     05 FILLER                PIC X(05) VALUE SPACES.
+002070     05 FILLER                PIC X(10) VALUE 'STUD-NAME'.
+002080     05 FILLER                PIC X(21) VALUE SPACES.
+002090     05 FILLER                PIC X(10) VALUE 'DEPARTMENT'.
+002100     05 FILLER                PIC X(78) VALUE SPACES.
+002110
+002120 01  WS-RPT-DETAIL.
+002130     05 FILLER                PIC X(01) VALUE SPACE.
+002140     05 WS-RPT-D-ID           PIC X(05).
+002150     05 FILLER                PIC X(08) VALUE SPACES.
+002160     05 WS-RPT-D-NAME         PIC X(30).
+002170     05 FILLER                PIC X(01) VALUE SPACES.
+002180     05 WS-RPT-D-DEPT         PIC X(30).
+002190     05 FILLER                PIC X(58) VALUE SPACES.
+002200
+002210     EXEC SQL
+002220          INCLUDE SQLCA
+002230     END-EXEC.
+002240
+002250     EXEC SQL
+002260          INCLUDE DCLGENS
+002270     END-EXEC.
+002280
+002290     EXEC SQL
+002300          INCLUDE DCLDEPT
+002310     END-EXEC.
+002320
+002330 01  WS-INQUIRY-ID            PIC X(05).
+002340
+002350 LINKAGE SECTION.
+002360 01  LK-INQUIRY-PARM.
+002370     05 LK-PARM-LEN           PIC S9(04) COMP.
+002380     05 LK-PARM-STUDID        PIC X(05).
+002390
+002400 PROCEDURE DIVISION USING LK-INQUIRY-PARM.
+002410
+002420 0000-MAINLINE-PARA.
+002430
+002440     IF LK-PARM-LEN > ZERO
+002450         MOVE LK-PARM-STUDID TO WS-INQUIRY-ID
+002460         PERFORM I000-INQUIRY-PARA
+002470                    THRU I000-INQUIRY-PARA-EXIT
+002480         GOBACK
+002490     END-IF
+002500
+002510     PERFORM X000-INITIALIZE-PARA
+002520                THRU X000-INITIALIZE-PARA-EXIT
+002530
+002540     PERFORM UNTIL WS-EOF-YES
+002550
+002560         READ EMPFIL NEXT RECORD INTO WS-FL-REC
+002570             AT END
+002580                 MOVE 'Y' TO WS-EOF
+002590             NOT AT END
+002600                 ADD 1 TO WS-CNT-READ
+002650                 PERFORM B000-VALIDATE-STUDID-PARA
+002660                        THRU B000-VALIDATE-STUDID-PARA-EXIT
+002670                 IF WS-STUDID-VALID
+002680                     PERFORM A000-WRITE-PARA
+002690                                THRU A000-WRITE-PARA-EXIT
+002700                 END-IF
+002710                 PERFORM C000-CHECKPOINT-PARA
+002720                            THRU C000-CHECKPOINT-PARA-EXIT
+002740         END-READ
+002750
+002760     END-PERFORM
+002770
+002780     PERFORM H000-SUMMARY-PARA
+002790                THRU H000-SUMMARY-PARA-EXIT
+002800
+002810     PERFORM Z000-TERMINATE-PARA
+002820                THRU Z000-TERMINATE-PARA-EXIT
+002830
+002840     GOBACK.
+002850
+002860******************************************************************
+002870*    X000-INITIALIZE-PARA                                        *
+002880*    OPEN FILES AND SET UP RUN-TIME WORKING STORAGE.              *
+002890******************************************************************
+002900 X000-INITIALIZE-PARA.
+002910
+002920     OPEN INPUT  EMPFIL
+002930
+002940     IF NOT WS-EMPFIL-OK
+002950         DISPLAY 'EMPFIL OPEN FAILED - FILE STATUS: '
+002960                 WS-EMPFIL-STATUS
+002970         MOVE +16 TO RETURN-CODE
+002980         GOBACK
+002990     END-IF
+003000
+003010     OPEN OUTPUT EXCPFILE
+003020     OPEN OUTPUT BADINPUT
+003030     OPEN OUTPUT ENRLFILE
+003040
+003050     OPEN INPUT CKPTFILE
+003060
+003070     IF WS-CKPT-OK
+003080         PERFORM UNTIL WS-CKPT-EOF-YES
+003090             READ CKPTFILE
+003100                 AT END
+003110                     MOVE 'Y' TO WS-CKPT-EOF-SW
+003120                 NOT AT END
+003121                 EVALUATE TRUE
+003122                     WHEN CKPT-TYPE-CHECKPOINT
+003123                         MOVE CKPT-LAST-KEY  TO WS-RESTART-KEY
+003124                         MOVE 'Y'            TO WS-RESTART-SW
+003125                     WHEN CKPT-TYPE-COMPLETE
+003126                         MOVE 'N'            TO WS-RESTART-SW
+003127                 END-EVALUATE
+003150             END-READ
+003160         END-PERFORM
+003170         IF WS-RESTART-ACTIVE
+003180             DISPLAY 'RESTARTING AFTER CHECKPOINT STUD-ID: '
+003190                     WS-RESTART-ID ' EFF DATE: '
+003191                     WS-RESTART-EFF-DATE
+003195             MOVE WS-RESTART-KEY TO FL-KEY
+003196             START EMPFIL KEY IS GREATER THAN FL-KEY
+003197                 INVALID KEY
+003198                     DISPLAY 'RESTART KEY NOT ON EMPFIL - '
+003199                             'STARTING FROM TOP OF FILE'
+003200                     MOVE 'N' TO WS-RESTART-SW
+003201                     CLOSE EMPFIL
+003202                     OPEN INPUT EMPFIL
+003203             END-START
+003210         END-IF
+003220     END-IF
+003230
+003240     CLOSE CKPTFILE
+003250     OPEN OUTPUT CKPTFILE
+003255
+003260     OPEN OUTPUT PRTFILE
+003270     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+003280     PERFORM F000-PRINT-HEADINGS-PARA
+003290                THRU F000-PRINT-HEADINGS-PARA-EXIT.
+003300
+003310 X000-INITIALIZE-PARA-EXIT.
+003320     EXIT.
+003330
+003340******************************************************************
+003350*    B000-VALIDATE-STUDID-PARA                                    *
+003360*    REJECT A BLANK OR NON-NUMERIC FL-STUD-ID BEFORE IT EVER      *
+003370*    REACHES THE STUDENT SELECT, SO DATA-ENTRY PROBLEMS ON        *
+003380*    EMPFIL DON'T GET COUNTED AS GENUINE NOT-FOUND STUDENTS.      *
+003390******************************************************************
+003400 B000-VALIDATE-STUDID-PARA.
+003410
+003420     MOVE 'Y' TO WS-STUDID-VALID-SW
+003430
+003440     IF FL-STUD-ID = SPACES OR LOW-VALUES
+003450         MOVE 'N' TO WS-STUDID-VALID-SW
+003460         MOVE 'B' TO WS-BADIN-REASON-CODE
+003470         MOVE 'BLANK STUD-ID' TO WS-BADIN-REASON-TEXT
+003480         PERFORM B100-LOG-BADINPUT-PARA
+003490                    THRU B100-LOG-BADINPUT-PARA-EXIT
+003500     ELSE
+003510         IF FL-STUD-ID IS NOT NUMERIC
+003520             MOVE 'N' TO WS-STUDID-VALID-SW
+003530             MOVE 'N' TO WS-BADIN-REASON-CODE
+003540             MOVE 'NON-NUMERIC STUD-ID' TO WS-BADIN-REASON-TEXT
+003550             PERFORM B100-LOG-BADINPUT-PARA
+003560                        THRU B100-LOG-BADINPUT-PARA-EXIT
+003570         END-IF
+003580     END-IF.
+003590
+003600 B000-VALIDATE-STUDID-PARA-EXIT.
+003610     EXIT.
+003620
+003630******************************************************************
+003640*    B100-LOG-BADINPUT-PARA                                       *
+003650*    WRITE THE REJECTED FL-STUD-ID AND ITS REASON CODE TO         *
+003660*    BADINPUT SO DATA-ENTRY MISSES CAN BE CORRECTED SEPARATELY.   *
+003670******************************************************************
+003680 B100-LOG-BADINPUT-PARA.
+003690
+003700     ADD 1 TO WS-CNT-BADINPUT
+003710
+003720     MOVE SPACES         TO BADIN-REC
+003730     MOVE FL-STUD-ID     TO BADIN-STUD-ID
+003740     MOVE WS-BADIN-REASON-CODE
+003750                         TO BADIN-REASON-CODE
+003760     MOVE WS-BADIN-REASON-TEXT
+003770                         TO BADIN-REASON-TEXT
+003780
+003790     WRITE BADIN-REC.
+003800
+003810 B100-LOG-BADINPUT-PARA-EXIT.
+003820     EXIT.
+003830
+003840******************************************************************
+003850*    A000-WRITE-PARA                                              *
+003860*    DISPATCH THE INCOMING EMPFIL RECORD BY FL-TRANS-CODE. AN     *
+003870*    ENROLLMENT-ADD TRANSACTION GETS THE STATUS CHECK PLUS AN     *
+003880*    ENRLFILE LOG ENTRY; ANYTHING ELSE (INCLUDING A BLANK CODE,   *
+003890*    FOR EMPFIL RECORDS WRITTEN BEFORE THIS FIELD EXISTED) IS     *
+003900*    TREATED AS A ROUTINE STATUS-CHECK INQUIRY.                   *
+003910******************************************************************
+003920 A000-WRITE-PARA.
+003930
+003940     PERFORM A060-STATUS-CHECK-PARA
+003950                THRU A060-STATUS-CHECK-PARA-EXIT
+003960
+003970     IF WS-TRANS-IS-ADD
+003980         PERFORM A050-LOG-ENROLLMENT-PARA
+003990                    THRU A050-LOG-ENROLLMENT-PARA-EXIT
+004000     END-IF.
+004010
+004020 A000-WRITE-PARA-EXIT.
+004030     EXIT.
+004040
+004050******************************************************************
+004060*    A050-LOG-ENROLLMENT-PARA                                     *
+004070*    FOR AN ENROLLMENT-ADD TRANSACTION THAT MATCHED A STUDENT,     *
+004080*    WRITE THE STUD-ID AND EFFECTIVE DATE TO ENRLFILE. TESTS      *
+004085*    WS-STUDENT-MATCHED (SET BY A060 OFF THE STUDENT SELECT)      *
+004087*    RATHER THAN THE LIVE SQLCODE, SINCE A060 ALSO RUNS THE       *
+004088*    DEPARTMENT SELECT BEFORE RETURNING HERE, WHICH OVERWRITES    *
+004089*    SQLCODE WITH ITS OWN RESULT. A TRANSACTION FOR A STUD-ID NOT *
+004100*    ON THE STUDENT TABLE HAS ALREADY BEEN COUNTED AND LOGGED BY  *
+004105*    A060, SO NOTHING FURTHER IS DONE HERE FOR A MISS.            *
+004120******************************************************************
+004130 A050-LOG-ENROLLMENT-PARA.
+004140
+004150     IF WS-STUDENT-MATCHED
+004160         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+004170         MOVE SPACES           TO ENRL-REC
+004180         MOVE FL-STUD-ID       TO ENRL-STUD-ID
+004190         MOVE WS-FL-EFF-DATE   TO ENRL-EFF-DATE
+004200         MOVE WS-CURRENT-TIMESTAMP
+004210                               TO ENRL-TIMESTAMP
+004220         WRITE ENRL-REC
+004230     END-IF.
+004240
+004250 A050-LOG-ENROLLMENT-PARA-EXIT.
+004260     EXIT.
+004270
+004280******************************************************************
+004290*    A060-STATUS-CHECK-PARA                                       *
+004300*    LOOK UP THE INCOMING STUD-ID AGAINST THE STUDENT TABLE AND   *
+004310*    LOG ANY ID THAT DOES NOT MATCH TO EXCPFILE FOR OPS REVIEW.   *
+004320******************************************************************
+004330 A060-STATUS-CHECK-PARA.
+004340
+004345     MOVE 'N' TO WS-STUDENT-MATCH-SW
+004350     MOVE FL-STUD-ID TO STUDID
+004360
+004370     EXEC SQL
+004380          SELECT  STUDID, STUDNAME, DEPARTMENT
+004390            INTO  :STUDID, :STUDNAME, :DEPARTMENT
+004400            FROM  STUDENT
+004410           WHERE  STUDID = :STUDID
+004420     END-EXEC
+004430
+004440     EVALUATE SQLCODE
+004450         WHEN 100
+004460             ADD 1 TO WS-CNT-NOTFOUND
+004470             PERFORM A100-LOG-EXCEPTION-PARA
+004480                        THRU A100-LOG-EXCEPTION-PARA-EXIT
+004490             IF RETURN-CODE < 12
+004500                 MOVE 12 TO RETURN-CODE
+004510             END-IF
+004520         WHEN 0
+004521             MOVE 'Y' TO WS-STUDENT-MATCH-SW
+004530             ADD 1 TO WS-CNT-FOUND
+004540             PERFORM A200-TALLY-DEPT-PARA
+004550                        THRU A200-TALLY-DEPT-PARA-EXIT
+004560             PERFORM E000-DEPT-LOOKUP-PARA
+004570                        THRU E000-DEPT-LOOKUP-PARA-EXIT
+004580             PERFORM F100-PRINT-DETAIL-PARA
+004590                        THRU F100-PRINT-DETAIL-PARA-EXIT
+004600         WHEN OTHER
+004610             DISPLAY SQLCODE
+004620             IF RETURN-CODE < 16
+004630                 MOVE 16 TO RETURN-CODE
+004640             END-IF
+004650     END-EVALUATE.
+004660
+004670 A060-STATUS-CHECK-PARA-EXIT.
+004680     EXIT.
+004690
+004700******************************************************************
+004710*    A100-LOG-EXCEPTION-PARA                                      *
+004720*    WRITE THE UNMATCHED STUD-ID AND A TIMESTAMP TO EXCPFILE SO   *
+004730*    OPS CAN REVIEW AND RE-KEY MISSES AFTER THE RUN.              *
+004740******************************************************************
+004750 A100-LOG-EXCEPTION-PARA.
+004760
+004770     DISPLAY 'NO SUCH RECORD FOUND'
+004780
+004790     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+004800
+004810     MOVE SPACES         TO EXCP-REC
+004820     MOVE FL-STUD-ID     TO EXCP-STUD-ID
+004830     MOVE WS-CURRENT-TIMESTAMP
+004840                         TO EXCP-TIMESTAMP
+004850
+004860     WRITE EXCP-REC.
+004870
+004880 A100-LOG-EXCEPTION-PARA-EXIT.
+004890     EXIT.
+004900
+004910******************************************************************
+004920*    A200-TALLY-DEPT-PARA                                         *
+004930*    ADD ONE TO THE RUNNING COUNT FOR DEPARTMENT IN THE          *
+004940*    DEPARTMENT BREAKDOWN TABLE, ADDING A NEW ENTRY IF THIS IS     *
+004950*    THE FIRST TIME THE DEPARTMENT HAS BEEN SEEN THIS RUN.         *
+004960******************************************************************
+004970 A200-TALLY-DEPT-PARA.
+004980
+004990     MOVE 'N' TO WS-DEPT-FOUND-SW
+005000
+005010     PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+005020               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-USED
+005030                  OR WS-DEPT-FOUND
+005040
+005050         IF DEPARTMENT = WS-DEPT-CODE (WS-DEPT-IDX)
+005060             ADD 1 TO WS-DEPT-TALLY (WS-DEPT-IDX)
+005070             MOVE 'Y' TO WS-DEPT-FOUND-SW
+005080         END-IF
+005090
+005100     END-PERFORM
+005110
+005120     IF NOT WS-DEPT-FOUND
+005130        AND WS-DEPT-COUNT-USED < 50
+005140         ADD 1 TO WS-DEPT-COUNT-USED
+005150         MOVE DEPARTMENT TO WS-DEPT-CODE (WS-DEPT-COUNT-USED)
+005160         MOVE 1            TO WS-DEPT-TALLY (WS-DEPT-COUNT-USED)
+005170     END-IF.
+005180
+005190 A200-TALLY-DEPT-PARA-EXIT.
+005200     EXIT.
+005210
+005220******************************************************************
+005230*    E000-DEPT-LOOKUP-PARA                                        *
+005240*    LOOK UP THE FULL DEPARTMENT NAME FOR DEPARTMENT AGAINST    *
+005250*    THE DEPARTMENT MASTER SO THE REPORT CAN SHOW SOMETHING       *
+005260*    MORE USEFUL THAN THE RAW DEPARTMENT CODE. IF THE CODE HAS    *
+005270*    NO MATCH ON DEPARTMENT, FALL BACK TO DISPLAYING THE CODE.    *
+005280******************************************************************
+005290 E000-DEPT-LOOKUP-PARA.
+005300
+005310     MOVE DEPARTMENT TO DEPTCODE
+005320
+005330     EXEC SQL
+005340          SELECT  DEPTNAME
+005350            INTO  :DEPTNAME
+005360            FROM  DEPARTMENT
+005370           WHERE  DEPTCODE = :DEPTCODE
+005380     END-EXEC
+005390
+005400     IF SQLCODE NOT = 0
+005410         MOVE DEPARTMENT TO DEPTNAME
+005420     END-IF.
+005430
+005440 E000-DEPT-LOOKUP-PARA-EXIT.
+005450     EXIT.
+005460
+005470******************************************************************
+005480*    F000-PRINT-HEADINGS-PARA                                     *
+005490*    WRITE THE REPORT HEADER AND COLUMN HEADINGS AND START A NEW  *
+005500*    PAGE ON PRTFILE.                                             *
+005510******************************************************************
+005520 F000-PRINT-HEADINGS-PARA.
+005530
+005540     ADD 1 TO WS-PAGE-NO
+005550     MOVE WS-RUN-DATE  TO WS-HDG-RUN-DATE
+005560     MOVE WS-PAGE-NO   TO WS-HDG-PAGE-NO
+005570
+005580     WRITE PRT-REC FROM WS-RPT-HEADING-1
+005590         AFTER ADVANCING PAGE
+005600     WRITE PRT-REC FROM WS-RPT-HEADING-2
+005610         AFTER ADVANCING 2 LINES
+005620
+005630     MOVE ZERO TO WS-LINE-CNT.
+005640
+005650 F000-PRINT-HEADINGS-PARA-EXIT.
+005660     EXIT.
+005670
+005680******************************************************************
+005690*    F100-PRINT-DETAIL-PARA                                       *
+005700*    WRITE ONE STUDENT DETAIL LINE, STARTING A NEW PAGE FIRST     *
+005710*    WHEN THE CURRENT PAGE IS ALREADY AT WS-LINES-PER-PAGE.       *
+005720******************************************************************
+005730 F100-PRINT-DETAIL-PARA.
+005740
+005750     IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+005760         PERFORM F000-PRINT-HEADINGS-PARA
+005770                    THRU F000-PRINT-HEADINGS-PARA-EXIT
+005780     END-IF
+005790
+005800     MOVE STUDID   TO WS-RPT-D-ID
+005810     MOVE STUDNAME TO WS-RPT-D-NAME
+005820     MOVE DEPTNAME TO WS-RPT-D-DEPT
+005830
+005840     WRITE PRT-REC FROM WS-RPT-DETAIL
+005850         AFTER ADVANCING 1 LINE
+005860
+005870     ADD 1 TO WS-LINE-CNT.
+005880
+005890 F100-PRINT-DETAIL-PARA-EXIT.
+005900     EXIT.
+005910
+005920******************************************************************
+005930*    C000-CHECKPOINT-PARA                                         *
+005940*    EVERY WS-CKPT-INTERVAL SUCCESSFUL READS, WRITE THE LAST      *
+005950*    PROCESSED FL-KEY (STUD-ID + EFFECTIVE DATE) AND THE RUNNING  *
+005955*    READ COUNT TO CKPTFILE SO A RERUN CAN START EMPFIL PAST THE  *
+005960*    RECORDS ALREADY HANDLED. THE RECORD IS FLAGGED TYPE '0' (AN  *
+005965*    IN-FLIGHT CHECKPOINT) SO A SUBSEQUENT RUN CAN TELL IT APART  *
+005966*    FROM THE TYPE '9' CLEAN-FINISH MARKER Z000-TERMINATE-PARA    *
+005967*    WRITES WHEN A RUN GOES ALL THE WAY THROUGH EMPFIL.           *
+005970******************************************************************
+005980 C000-CHECKPOINT-PARA.
+005990
+006000     ADD 1 TO WS-CKPT-COUNTER
+006010
+006020     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+006030         MOVE SPACES         TO CKPT-REC
+006031         MOVE '0'            TO CKPT-REC-TYPE
+006035         MOVE WS-FL-KEY      TO CKPT-LAST-KEY
+006050         MOVE WS-CNT-READ    TO CKPT-READ-COUNT
+006060         WRITE CKPT-REC
+006070         MOVE ZERO TO WS-CKPT-COUNTER
+006080     END-IF.
+006090
+006100 C000-CHECKPOINT-PARA-EXIT.
+006110     EXIT.
+006120
+006280******************************************************************
+006290*    H000-SUMMARY-PARA                                            *
+006300*    DISPLAY END-OF-JOB RECORD COUNTS AND THE DEPARTMENT          *
+006310*    BREAKDOWN SO OPS CAN VERIFY RUN VOLUME AT A GLANCE.          *
+006320******************************************************************
+006330 H000-SUMMARY-PARA.
+006340
+006350     DISPLAY '==================================================='
+006360     DISPLAY 'STUD  - END OF JOB SUMMARY'
+006370     DISPLAY '==================================================='
+006380     DISPLAY 'EMPFIL RECORDS READ .......... ' WS-CNT-READ
+006390     DISPLAY 'STUDENT RECORDS FOUND ........ ' WS-CNT-FOUND
+006400     DISPLAY 'STUDENT RECORDS NOT FOUND .... ' WS-CNT-NOTFOUND
+006410     DISPLAY 'BAD-INPUT STUD-IDS REJECTED .. ' WS-CNT-BADINPUT
+006420     DISPLAY '---------------------------------------------------'
+006430     DISPLAY 'BREAKDOWN BY DEPARTMENT'
+006440
+006450     PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+006460               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-USED
+006470
+006480         DISPLAY '  ' WS-DEPT-CODE (WS-DEPT-IDX)
+006490                 ' - ' WS-DEPT-TALLY (WS-DEPT-IDX)
+006500
+006510     END-PERFORM
+006520
+006530     DISPLAY '=================================================='.
+006540
+006550 H000-SUMMARY-PARA-EXIT.
+006560     EXIT.
+006570
+006580******************************************************************
+006590*    Z000-TERMINATE-PARA                                          *
+006600*    CLOSE FILES AT END OF RUN. THIS PARAGRAPH IS ONLY REACHED     *
+006601*    AFTER EMPFIL HAS BEEN READ ALL THE WAY TO END OF FILE, SO A   *
+006602*    TYPE '9' MARKER IS WRITTEN TO CKPTFILE HERE TO RECORD A CLEAN *
+006603*    FINISH. THIS LETS A LATER RUN'S X000-INITIALIZE-PARA TELL A   *
+006604*    NORMAL NEXT-DAY RUN APART FROM AN ABEND RESTART - IF THE LAST *
+006605*    RECORD ON CKPTFILE IS THIS MARKER, THE CHECKPOINTS AHEAD OF   *
+006606*    IT BELONG TO A RUN THAT ALREADY FINISHED AND ARE NOT ACTED ON.*
+006610******************************************************************
+006620 Z000-TERMINATE-PARA.
+006630
+006631     MOVE SPACES  TO CKPT-REC
+006632     MOVE '9'     TO CKPT-REC-TYPE
+006633     WRITE CKPT-REC
+006634
+006640     CLOSE EMPFIL
+006650     CLOSE CKPTFILE
+006660     CLOSE BADINPUT
+006670     CLOSE PRTFILE
+006680     CLOSE ENRLFILE
+006690     CLOSE EXCPFILE.
+006700
+006710 Z000-TERMINATE-PARA-EXIT.
+006720     EXIT.
+006730
+006740******************************************************************
+006750*    I000-INQUIRY-PARA                                           *
+006760*    HELP-DESK INQUIRY MODE. ENTERED ONLY WHEN STUD IS INVOKED    *
+006770*    WITH A PARM CONTAINING A SINGLE STUD-ID. EMPFIL IS NOW KEYED *
+006780*    ON STUD-ID PLUS FL-EFF-DATE, SO THE INQUIRY READS BY THE     *
+006790*    STUD-ID ALTERNATE KEY (DUPLICATES ALLOWED) AND SHOWS THE     *
+006800*    FIRST TRANSACTION ON FILE FOR THAT STUDENT, INCLUDING ITS    *
+006810*    TRANSACTION CODE AND EFFECTIVE DATE. THIS PATH IS READ-ONLY  *
+006820*    - IT DOES NOT DISPATCH THROUGH A000-WRITE-PARA AND DOES NOT  *
+006830*    WRITE TO ENRLFILE - NO FULL BATCH SCAN, NO REPORT, NO        *
+006840*    CHECKPOINT FILE.                                             *
+006850******************************************************************
+006860 I000-INQUIRY-PARA.
+006870
+006880     OPEN INPUT EMPFIL
+006890
+006900     MOVE WS-INQUIRY-ID TO STUD-ID
+006910
+006920     READ EMPFIL KEY IS STUD-ID
+006930         INVALID KEY
+006940             DISPLAY 'STUD-ID NOT ON EMPFIL: ' WS-INQUIRY-ID
+006950             MOVE +16 TO RETURN-CODE
+006960         NOT INVALID KEY
+006970             MOVE STUD-ID TO STUDID
+006980             EXEC SQL
+006990                  SELECT  STUDID, STUDNAME, DEPARTMENT
+007000                    INTO  :STUDID, :STUDNAME,
+007010                          :DEPARTMENT
+007020                    FROM  STUDENT
+007030                   WHERE  STUDID = :STUDID
+007040             END-EXEC
+007050             EVALUATE SQLCODE
+007060                 WHEN 100
+007070                     DISPLAY 'NO STUDENT RECORD FOR STUD-ID: '
+007080                             WS-INQUIRY-ID
+007090                     MOVE +12 TO RETURN-CODE
+007100                 WHEN 0
+007110                     MOVE DEPARTMENT TO DEPTCODE
+007120                     EXEC SQL
+007130                          SELECT  DEPTNAME
+007140                            INTO  :DEPTNAME
+007150                            FROM  DEPARTMENT
+007160                           WHERE  DEPTCODE = :DEPTCODE
+007170                     END-EXEC
+007180                     IF SQLCODE NOT = 0
+007190                         MOVE DEPARTMENT TO DEPTNAME
+007200                     END-IF
+007210                     DISPLAY 'STUD-ID   : ' STUDID
+007220                     DISPLAY 'NAME      : ' STUDNAME
+007230                     DISPLAY 'DEPARTMENT: ' DEPTNAME
+007240                     DISPLAY 'TRANS CODE: ' FL-TRANS-CODE
+007250                     DISPLAY 'EFF DATE  : ' FL-EFF-DATE
+007260                     MOVE 0 TO RETURN-CODE
+007270                 WHEN OTHER
+007280                     DISPLAY SQLCODE
+007290                     MOVE +16 TO RETURN-CODE
+007300             END-EVALUATE
+007310     END-READ
+007320
+007330     CLOSE EMPFIL.
+007340
+007350 I000-INQUIRY-PARA-EXIT.
+007360     EXIT.
