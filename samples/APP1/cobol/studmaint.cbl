@@ -0,0 +1,276 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    STUDMAINT.
+000300 AUTHOR.        R HOLLOWAY.
+000400 INSTALLATION.  REGISTRAR SYSTEMS - BATCH.
+000500 DATE-WRITTEN.  05/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*                                                                *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    ---------  ----  ------------------------------------------ *
+001300*    05/09/2026 RH    INITIAL VERSION - APPLY ADD/CHANGE/DELETE  *
+001400*                     TRANSACTIONS AGAINST THE STUDENT TABLE SO  *
+001500*                     ROSTER FIXES NO LONGER NEED A HAND-RUN SQL.*
+001550*    08/09/2026 RH    DROP THE HAND-WRITTEN DCLSTUDENT GROUP -   *
+001560*                     CODE DIRECTLY AGAINST THE ONE DCLGEN COPIES*
+001570*                     IN FROM DCLGENS, MATCHING STUD'S PATTERN.  *
+001580*    08/09/2026 RH    STAGE THE REJECT REASON IN A WS- FIELD     *
+001590*                     AHEAD OF E000'S MOVE SPACES SO TRANREJ-REC *
+001595*                     STOPS GOING OUT WITH A BLANK REASON.       *
+001600*                                                                *
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT TRANFILE ASSIGN TO TRANFILE
+002200            ORGANIZATION IS SEQUENTIAL.
+002300
+002400     SELECT TRANREJ ASSIGN TO TRANREJ
+002500            ORGANIZATION IS SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  TRANFILE
+003000     RECORDING MODE IS F.
+003100 01  TRAN-REC.
+003200     05 TRAN-CODE            PIC X(01).
+003300        88 TRAN-IS-ADD              VALUE 'A'.
+003400        88 TRAN-IS-CHANGE           VALUE 'C'.
+003500        88 TRAN-IS-DELETE           VALUE 'D'.
+003600     05 TRAN-STUDID           PIC X(05).
+003700     05 TRAN-STUDNAME         PIC X(10).
+003800     05 TRAN-DEPARTMENT       PIC X(10).
+003900     05 FILLER                PIC X(54).
+004000
+004100 FD  TRANREJ
+004200     RECORDING MODE IS F.
+004300 01  TRANREJ-REC.
+004400     05 TRANREJ-CODE          PIC X(01).
+004500     05 TRANREJ-STUDID        PIC X(05).
+004600     05 FILLER                PIC X(01).
+004700     05 TRANREJ-REASON        PIC X(30).
+004800     05 FILLER                PIC X(43).
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-SWITCHES.
+005200     05 WS-EOF                PIC X(01) VALUE SPACE.
+005300        88 WS-EOF-YES                VALUE 'Y'.
+005400
+005500 01  WS-SUMMARY-COUNTERS.
+005600     05 WS-CNT-READ           PIC 9(07) COMP-3 VALUE ZERO.
+005700     05 WS-CNT-ADDED          PIC 9(07) COMP-3 VALUE ZERO.
+005800     05 WS-CNT-CHANGED        PIC 9(07) COMP-3 VALUE ZERO.
+005900     05 WS-CNT-DELETED        PIC 9(07) COMP-3 VALUE ZERO.
+006000     05 WS-CNT-REJECTED       PIC 9(07) COMP-3 VALUE ZERO.
+006100
+006110 01  WS-TRANREJ-REASON        PIC X(30) VALUE SPACES.
+006120
+006200     EXEC SQL
+006300          INCLUDE SQLCA
+006400     END-EXEC.
+006500
+006600     EXEC SQL
+006700          INCLUDE DCLGENS
+006800     END-EXEC.
+006900
+007500 PROCEDURE DIVISION.
+007600
+007700 0000-MAINLINE-PARA.
+007800
+007900     PERFORM X000-INITIALIZE-PARA
+008000                THRU X000-INITIALIZE-PARA-EXIT
+008100
+008200     PERFORM UNTIL WS-EOF-YES
+008300
+008400         READ TRANFILE INTO TRAN-REC
+008500             AT END
+008600                 MOVE 'Y' TO WS-EOF
+008700             NOT AT END
+008800                 ADD 1 TO WS-CNT-READ
+008900                 PERFORM A000-APPLY-TRAN-PARA
+009000                            THRU A000-APPLY-TRAN-PARA-EXIT
+009100         END-READ
+009200
+009300     END-PERFORM
+009400
+009500     PERFORM H000-SUMMARY-PARA
+009600                THRU H000-SUMMARY-PARA-EXIT
+009700
+009800     PERFORM Z000-TERMINATE-PARA
+009900                THRU Z000-TERMINATE-PARA-EXIT
+010000
+010100     GOBACK.
+010200
+010300******************************************************************
+010400*    X000-INITIALIZE-PARA                                        *
+010500*    OPEN THE TRANSACTION FILE AND THE REJECT FILE.               *
+010600******************************************************************
+010700 X000-INITIALIZE-PARA.
+010800
+010900     OPEN INPUT  TRANFILE
+011000     OPEN OUTPUT TRANREJ.
+011100
+011200 X000-INITIALIZE-PARA-EXIT.
+011300     EXIT.
+011400
+011500******************************************************************
+011600*    A000-APPLY-TRAN-PARA                                        *
+011700*    DISPATCH THE INCOMING TRANSACTION TO THE MATCHING ADD,       *
+011800*    CHANGE OR DELETE PARAGRAPH BY TRAN-CODE. UNRECOGNIZED CODES  *
+011900*    ARE REJECTED WITHOUT TOUCHING THE STUDENT TABLE.             *
+012000******************************************************************
+012100 A000-APPLY-TRAN-PARA.
+012200
+012300     EVALUATE TRUE
+012400         WHEN TRAN-IS-ADD
+012500             PERFORM B000-ADD-STUDENT-PARA
+012600                        THRU B000-ADD-STUDENT-PARA-EXIT
+012700         WHEN TRAN-IS-CHANGE
+012800             PERFORM C000-CHANGE-STUDENT-PARA
+012900                        THRU C000-CHANGE-STUDENT-PARA-EXIT
+013000         WHEN TRAN-IS-DELETE
+013100             PERFORM D000-DELETE-STUDENT-PARA
+013200                        THRU D000-DELETE-STUDENT-PARA-EXIT
+013300         WHEN OTHER
+013400             MOVE 'INVALID TRANSACTION CODE'
+013500                             TO WS-TRANREJ-REASON
+013600             PERFORM E000-REJECT-TRAN-PARA
+013700                        THRU E000-REJECT-TRAN-PARA-EXIT
+013800     END-EVALUATE.
+013900
+014000 A000-APPLY-TRAN-PARA-EXIT.
+014100     EXIT.
+014200
+014300******************************************************************
+014400*    B000-ADD-STUDENT-PARA                                       *
+014500*    INSERT A NEW STUDENT ROW.                                    *
+014600******************************************************************
+014700 B000-ADD-STUDENT-PARA.
+014800
+014900     MOVE TRAN-STUDID      TO STUDID
+015000     MOVE TRAN-STUDNAME    TO STUDNAME
+015100     MOVE TRAN-DEPARTMENT  TO DEPARTMENT
+015200
+015300     EXEC SQL
+015400          INSERT INTO STUDENT
+015500                 (STUDID, STUDNAME, DEPARTMENT)
+015600          VALUES (:STUDID, :STUDNAME, :DEPARTMENT)
+015700     END-EXEC
+015800
+015900     IF SQLCODE = 0
+016000         ADD 1 TO WS-CNT-ADDED
+016100     ELSE
+016200         MOVE 'INSERT FAILED - SEE SQLCODE'
+016300                         TO WS-TRANREJ-REASON
+016400         PERFORM E000-REJECT-TRAN-PARA
+016500                    THRU E000-REJECT-TRAN-PARA-EXIT
+016600     END-IF.
+016700
+016800 B000-ADD-STUDENT-PARA-EXIT.
+016900     EXIT.
+017000
+017100******************************************************************
+017200*    C000-CHANGE-STUDENT-PARA                                    *
+017300*    UPDATE STUDNAME/DEPARTMENT FOR AN EXISTING STUDENT.          *
+017400******************************************************************
+017500 C000-CHANGE-STUDENT-PARA.
+017600
+017700     MOVE TRAN-STUDID      TO STUDID
+017800     MOVE TRAN-STUDNAME    TO STUDNAME
+017900     MOVE TRAN-DEPARTMENT  TO DEPARTMENT
+018000
+018100     EXEC SQL
+018200          UPDATE STUDENT
+018300             SET STUDNAME   = :STUDNAME,
+018400                 DEPARTMENT = :DEPARTMENT
+018500           WHERE STUDID     = :STUDID
+018600     END-EXEC
+018700
+018800     IF SQLCODE = 0
+018900         ADD 1 TO WS-CNT-CHANGED
+019000     ELSE
+019100         MOVE 'UPDATE FAILED - SEE SQLCODE'
+019200                         TO WS-TRANREJ-REASON
+019300         PERFORM E000-REJECT-TRAN-PARA
+019400                    THRU E000-REJECT-TRAN-PARA-EXIT
+019500     END-IF.
+019600
+019700 C000-CHANGE-STUDENT-PARA-EXIT.
+019800     EXIT.
+019900
+020000******************************************************************
+020100*    D000-DELETE-STUDENT-PARA                                    *
+020200*    REMOVE A WITHDRAWN STUDENT.                                  *
+020300******************************************************************
+020400 D000-DELETE-STUDENT-PARA.
+020500
+020600     MOVE TRAN-STUDID      TO STUDID
+020700
+020800     EXEC SQL
+020900          DELETE FROM STUDENT
+021000           WHERE STUDID = :STUDID
+021100     END-EXEC
+021200
+021300     IF SQLCODE = 0
+021400         ADD 1 TO WS-CNT-DELETED
+021500     ELSE
+021600         MOVE 'DELETE FAILED - SEE SQLCODE'
+021700                         TO WS-TRANREJ-REASON
+021800         PERFORM E000-REJECT-TRAN-PARA
+021900                    THRU E000-REJECT-TRAN-PARA-EXIT
+022000     END-IF.
+022100
+022200 D000-DELETE-STUDENT-PARA-EXIT.
+022300     EXIT.
+022400
+022500******************************************************************
+022600*    E000-REJECT-TRAN-PARA                                       *
+022700*    WRITE A FAILED TRANSACTION TO TRANREJ WITH ITS REASON.       *
+022800******************************************************************
+022900 E000-REJECT-TRAN-PARA.
+023000
+023100     ADD 1 TO WS-CNT-REJECTED
+023200
+023300     MOVE SPACES         TO TRANREJ-REC
+023400     MOVE TRAN-CODE      TO TRANREJ-CODE
+023500     MOVE TRAN-STUDID    TO TRANREJ-STUDID
+023550     MOVE WS-TRANREJ-REASON
+023560                         TO TRANREJ-REASON
+023600
+023700     WRITE TRANREJ-REC.
+023800
+023900 E000-REJECT-TRAN-PARA-EXIT.
+024000     EXIT.
+024100
+024200******************************************************************
+024300*    H000-SUMMARY-PARA                                           *
+024400*    DISPLAY END-OF-JOB TRANSACTION COUNTS.                       *
+024500******************************************************************
+024600 H000-SUMMARY-PARA.
+024700
+024800     DISPLAY '==================================================='
+024900     DISPLAY 'STUDMAINT - END OF JOB SUMMARY'
+025000     DISPLAY '==================================================='
+025100     DISPLAY 'TRANSACTIONS READ ............ ' WS-CNT-READ
+025200     DISPLAY 'STUDENTS ADDED ................ ' WS-CNT-ADDED
+025300     DISPLAY 'STUDENTS CHANGED .............. ' WS-CNT-CHANGED
+025400     DISPLAY 'STUDENTS DELETED .............. ' WS-CNT-DELETED
+025500     DISPLAY 'TRANSACTIONS REJECTED ......... ' WS-CNT-REJECTED
+025600     DISPLAY '=================================================='.
+025700
+025800 H000-SUMMARY-PARA-EXIT.
+025900     EXIT.
+026000
+026100******************************************************************
+026200*    Z000-TERMINATE-PARA                                         *
+026300*    CLOSE FILES AT END OF RUN.                                   *
+026400******************************************************************
+026500 Z000-TERMINATE-PARA.
+026600
+026700     CLOSE TRANFILE
+026800     CLOSE TRANREJ.
+026900
+027000 Z000-TERMINATE-PARA-EXIT.
+027100     EXIT.
