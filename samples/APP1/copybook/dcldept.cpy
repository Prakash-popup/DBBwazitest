@@ -0,0 +1,20 @@
+      ******************************************************************
+      * DCLGEN TABLE(DEPARTMENT)                                       *
+      *        LIBRARY(ADCDF.SOURCE.DB2(DCLDEPT))                      *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DEPARTMENT TABLE
+           ( DEPTCODE                       CHAR(10),
+             DEPTNAME                       CHAR(30)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DEPARTMENT                         *
+      ******************************************************************
+       01  DCLDEPARTMENT.
+           10 DEPTCODE               PIC X(10).
+           10 DEPTNAME               PIC X(30).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
