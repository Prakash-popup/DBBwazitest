@@ -0,0 +1,83 @@
+//STUDJOB  JOB (ACCTNO),'STUDENT ROSTER RUN',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*  STUDJOB - RUN STUD AGAINST EMPFIL AND PRODUCE THE STUDENT
+//*            ROSTER REPORT. THE PLAN IS RE-BOUND EACH RUN SO A
+//*            NEW DBRM IS ALWAYS PICKED UP, AND THE PRINT STEP
+//*            IS SKIPPED WHEN STUDSTEP DOES NOT COME BACK CLEAN.
+//*
+//*            STUDSTEP'S OUTPUT DDS ARE ALL DISP=MOD SO THE JOB IS
+//*            RERUNNABLE WITHOUT AN OPERATOR DELETING DATASETS FIRST,
+//*            AND SO A RESTART AFTER AN ABEND APPENDS ONLY THE ROWS
+//*            FOR THE EMPFIL RECORDS PROCESSED THIS TIME RATHER THAN
+//*            LOSING THE PRIOR SEGMENT'S ROWS.
+//*
+//*  DATE-WRITTEN 05/09/2026  R HOLLOWAY
+//*
+//*----------------------------------------------------------------*
+//*  STEP BIND - REBIND THE STUD APPLICATION PLAN                   *
+//*----------------------------------------------------------------*
+//BIND     EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DB2P.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  BIND PLAN(STUDPLN)    -
+       MEMBER(STUD,STUDMAINT) -
+       ACTION(REPLACE)   -
+       ISOLATION(CS)     -
+       VALIDATE(BIND)    -
+       LIB('APP1.DBRMLIB')
+  END
+/*
+//*----------------------------------------------------------------*
+//*  STEP STUDSTEP - RUN STUD, ONE PASS OF EMPFIL                   *
+//*  RUNS ONLY IF THE BIND STEP COMPLETED CLEAN.                    *
+//*----------------------------------------------------------------*
+//STUDSTEP EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(0,NE,BIND)
+//STEPLIB  DD DSN=APP1.LOADLIB,DISP=SHR
+//         DD DSN=DB2P.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(STUD) PLAN(STUDPLN) LIB('APP1.LOADLIB')
+  END
+/*
+//EMPFILE  DD DSN=APP1.PROD.EMPFIL,DISP=SHR
+//EXCPFILE DD DSN=APP1.PROD.STUD.EXCPFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//BADINPUT DD DSN=APP1.PROD.STUD.BADINPUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD DSN=APP1.PROD.STUD.CKPTFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PRTFILE  DD DSN=APP1.PROD.STUD.PRTFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//ENRLFILE DD DSN=APP1.PROD.STUD.ENRLFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*----------------------------------------------------------------*
+//*  STEP RPTSTEP - DISTRIBUTE THE PRINTED ROSTER                   *
+//*  SKIPPED WHEN STUDSTEP ENDED WITH RETURN-CODE 12 (STUD-ID NOT   *
+//*  FOUND) OR HIGHER, SO A PARTIAL RUN NEVER GOES OUT TO OPS.      *
+//*----------------------------------------------------------------*
+//RPTGATE   IF (STUDSTEP.RC < 12) THEN
+//RPTSTEP   EXEC PGM=IEBGENER
+//SYSUT1    DD DSN=APP1.PROD.STUD.PRTFILE,DISP=SHR
+//SYSUT2    DD SYSOUT=(*,STUDRPT)
+//SYSIN     DD DUMMY
+//SYSPRINT  DD SYSOUT=*
+//          ENDIF
+//*
